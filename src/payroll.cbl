@@ -14,9 +14,56 @@
                  FILE-CONTROL.
                        SELECT FOLHA1 ASSIGN TO DISK
                        ORGANIZATION IS INDEXED
-                       ACCESS MODE IS RANDOM
+                       ACCESS MODE IS DYNAMIC
                        FILE STATUS IS FS-STAT
                        RECORD KEY IS FS-CHAVE.
+
+                       SELECT REL1 ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                       SELECT HOLER1 ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                       SELECT FUNCIONARIOS ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS RANDOM
+                       FILE STATUS IS WS-MAE-STAT
+                       RECORD KEY IS MAE-MAT.
+
+                       SELECT CARGA1 ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                       SELECT REJ1 ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                       SELECT TABELA ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS RANDOM
+                       FILE STATUS IS WS-TAB-STAT
+                       RECORD KEY IS TAB-ANO.
+
+                       SELECT DECIMO1 ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *                ACCESS DYNAMIC PARA O START/READ NEXT QUE
+      *                PROCURA O PERIODO ANTERIOR (VER PARAGRAFO FERIAS)
+                       SELECT FERIAS1 ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       FILE STATUS IS WS-FER-STAT
+                       RECORD KEY IS FER-CHAVE.
+
+                       SELECT GUIA1 ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                       SELECT FGTS1 ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                       SELECT REMESSA1 ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                       SELECT FOLHALOG1 ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD FOLHA1.
@@ -52,6 +99,156 @@
                03 FS-FUNC PIC X(30).
                03 FS-OP-VT PIC A.
                    88 VT-SIM VALUE 'S'.
+
+      *    X(108) PARA CABER WS-REL-CAB, A MAIOR DAS TRES LINHAS DO
+      *    RELATORIO MENSAL (CAB/DET/ROD)
+       FD REL1.
+       01 REL-LINHA PIC X(108).
+
+      *    X(115) PARA CABER WS-HOL-CAB2, A MAIOR DAS LINHAS DO HOLERITE
+       FD HOLER1.
+       01 HOLER-LINHA PIC X(115).
+
+       FD FUNCIONARIOS.
+       01 MAE-REGISTRO.
+           02 MAE-MAT PIC 9(5).
+           02 MAE-DADOS-NUMERICOS.
+               03 MAE-ADMISSAO.
+                   04 MAE-ADM-DIA PIC 99.
+                   04 MAE-ADM-MES PIC 99.
+                   04 MAE-ADM-ANO PIC 9999.
+               03 MAE-DEP PIC 99.
+               03 MAE-FILHOS PIC 99.
+           02 MAE-DADOS-ALFABETICOS.
+               03 MAE-NOME PIC X(35).
+               03 MAE-FUNC PIC X(30).
+
+      *    LAYOUT DE ENTRADA DA CARGA EM LOTE - MESMA FORMA DE
+      *    FS-COLABORADOR, PARA PODER SER MOVIDO DIRETO E PASSAR
+      *    POR VALIDA-CAMPOS / CALCULOS SEM CONVERSAO
+       FD CARGA1.
+       01 CI-REGISTRO.
+           02 CI-CHAVE.
+               03 CI-REF-MES PIC 99.
+               03 CI-REF-ANO PIC 9999.
+               03 CI-MAT PIC 9(5).
+           02 CI-DADOS-NUMERICOS.
+               03 CI-ADMISSAO.
+                   04 CI-ADM-DIA PIC 99.
+                   04 CI-ADM-MES PIC 99.
+                   04 CI-ADM-ANO PIC 9999.
+               03 CI-FALTAS PIC 9(2).
+               03 CI-SALBA PIC 9(6)V9(2).
+               03 CI-CH PIC 999.
+               03 CI-HE PIC 99.
+               03 CI-DEP PIC 99.
+               03 CI-FILHOS PIC 99.
+               03 CI-SALBR PIC 9(6)V9(2).
+               03 CI-SALIQ PIC 9(6)V9(2).
+               03 CI-TOTAL-HE PIC 9(6)V9(2).
+               03 CI-TOTAL-FALTAS PIC 9(6)V9(2).
+               03 CI-INSS PIC 9(6)V9(2).
+               03 CI-IRRF PIC 9(6)V9(2).
+               03 CI-TOTAL-SFM PIC 9(6)V9(2).
+               03 CI-TOTAL-DEP PIC 9(6)V9(2).
+               03 CI-VT PIC 9(6)V9(2).
+               03 CI-DSR PIC 9(6)V9(2).
+               03 CI-FGTS PIC 9(6)V9(2).
+           02 CI-DADOS-ALFABETICOS.
+               03 CI-NOME PIC X(35).
+               03 CI-FUNC PIC X(30).
+               03 CI-OP-VT PIC A.
+
+       FD REJ1.
+       01 REJ-LINHA PIC X(80).
+
+      *    TABELA DE FAIXAS DE INSS/IRRF/SALARIO-FAMILIA POR ANO,
+      *    PARA NAO DEIXAR OS VALORES FIXOS NO PROGRAMA
+       FD TABELA.
+       01 TAB-REGISTRO.
+           02 TAB-ANO PIC 9999.
+           02 TAB-INSS.
+               03 TAB-INSS-FX1  PIC 9(6)V99.
+               03 TAB-INSS-FX2  PIC 9(6)V99.
+               03 TAB-INSS-FX3  PIC 9(6)V99.
+               03 TAB-INSS-ALQ1 PIC V999.
+               03 TAB-INSS-ALQ2 PIC V999.
+               03 TAB-INSS-ALQ3 PIC V999.
+           02 TAB-IRRF.
+               03 TAB-IRRF-FX1  PIC 9(6)V99.
+               03 TAB-IRRF-FX2  PIC 9(6)V99.
+               03 TAB-IRRF-FX3  PIC 9(6)V99.
+               03 TAB-IRRF-FX4  PIC 9(6)V99.
+               03 TAB-IRRF-ALQ1 PIC V999.
+               03 TAB-IRRF-ALQ2 PIC V999.
+               03 TAB-IRRF-ALQ3 PIC V999.
+               03 TAB-IRRF-ALQ4 PIC V999.
+               03 TAB-IRRF-DED1 PIC 9(4)V99.
+               03 TAB-IRRF-DED2 PIC 9(4)V99.
+               03 TAB-IRRF-DED3 PIC 9(4)V99.
+               03 TAB-IRRF-DED4 PIC 9(4)V99.
+               03 TAB-IRRF-DEP  PIC 9(4)V99.
+           02 TAB-SFM.
+               03 TAB-SFM-FX1   PIC 9(6)V99.
+               03 TAB-SFM-FX2   PIC 9(6)V99.
+               03 TAB-SFM-VLR1  PIC 9(4)V99.
+               03 TAB-SFM-VLR2  PIC 9(4)V99.
+
+      *    LAYOUT DE SAIDA DO CALCULO DO DECIMO TERCEIRO - X(126) PARA
+      *    CABER WS-DEC-ROD, A MAIOR DAS LINHAS
+       FD DECIMO1.
+       01 DECIMO-LINHA PIC X(126).
+
+      *    PERIODOS DE FERIAS LANCADOS POR MATRICULA. UMA MATRICULA
+      *    PODE TER VARIOS PERIODOS, POR ISSO A CHAVE E MATRICULA MAIS
+      *    DATA DE INICIO DO PERIODO
+       FD FERIAS1.
+       01 FER-REGISTRO.
+           02 FER-CHAVE.
+               03 FER-MAT PIC 9(5).
+               03 FER-INICIO.
+                   04 FER-INI-ANO PIC 9999.
+                   04 FER-INI-MES PIC 99.
+                   04 FER-INI-DIA PIC 99.
+           02 FER-DADOS.
+               03 FER-FIM.
+                   04 FER-FIM-ANO PIC 9999.
+                   04 FER-FIM-MES PIC 99.
+                   04 FER-FIM-DIA PIC 99.
+               03 FER-DIAS-GOZADOS PIC 99.
+               03 FER-DIAS-VENDIDOS PIC 99.
+               03 FER-SALBA PIC 9(6)V99.
+               03 FER-TERCO PIC 9(6)V99.
+               03 FER-BRUTO PIC 9(6)V99.
+               03 FER-INSS PIC 9(6)V99.
+               03 FER-IRRF PIC 9(6)V99.
+               03 FER-LIQUIDO PIC 9(6)V99.
+               03 FER-VENCIDA PIC X.
+                   88 FER-EM-ATRASO VALUE 'S'.
+
+      *    LAYOUT DA GUIA DE RECOLHIMENTO DO FGTS (BANCO) - MATRICULA,
+      *    COMPETENCIA E VALOR RECOLHIDO, UM REGISTRO POR EMPREGADO/MES
+       FD GUIA1.
+       01 GUIA-REGISTRO.
+           02 GUIA-MAT     PIC 9(5).
+           02 GUIA-REF-MES PIC 99.
+           02 GUIA-REF-ANO PIC 9999.
+           02 GUIA-VALOR   PIC 9(6)V9(2).
+
+      *    X(96) PARA CABER WS-FGTS-DET, A MAIOR DAS LINHAS
+       FD FGTS1.
+       01 FGTS-LINHA PIC X(96).
+
+      *    ARQUIVO DE REMESSA BANCARIA (ESTILO CNAB) PARA O PAGAMENTO
+      *    DO SALARIO LIQUIDO POR DEPOSITO EM CONTA - REGISTRO '0' DE
+      *    CABECALHO, '1' DE DETALHE POR MATRICULA E '9' DE TRAILER
+       FD REMESSA1.
+       01 REM-LINHA PIC X(80).
+
+      *    TRILHA DE AUDITORIA - UMA LINHA POR CADASTRO/MODIFICA/DELETA
+      *    EFETIVADO EM FOLHA1, GRAVADA POR GRAVA-LOG
+       FD FOLHALOG1.
+       01 LOG-LINHA PIC X(100).
        WORKING-STORAGE SECTION.
        77 FS-STAT PIC 9(02).
            88 FS-OK         VALUE ZEROS.
@@ -72,10 +269,323 @@
            88 PESQUISAR VALUE '2'.
            88 MODIFICAR VALUE '3'.
            88 DELETAR VALUE '4'.
+           88 RELATORIO-MES VALUE '5'.
+           88 IMPRIME-HOLERITE VALUE '6'.
+           88 CARGA-EM-LOTE VALUE '7'.
+           88 DECIMO-TERCEIRO VALUE '8'.
+           88 LANCAR-FERIAS VALUE '9'.
+           88 RECONCILIA-FGTS VALUE 'A' 'a'.
+           88 GERA-REMESSA VALUE 'B' 'b'.
            88 SAIR VALUE 'X' 'x'.
+       77  WS-FIM-ARQ PIC X.
+           88 FIM-ARQ VALUE 'S'.
+           88 NAO-FIM-ARQ VALUE 'N'.
+       77  WS-MAE-STAT PIC 9(02).
+           88 MAE-OK         VALUE ZEROS.
+           88 MAE-NAO-EXISTE VALUE 35.
+       77  WS-MAT-ACHADA PIC X.
+           88 MAT-ACHADA VALUE 'S'.
+           88 MAT-NAO-ACHADA VALUE 'N'.
+       77  WS-CAMPOS-VALIDOS PIC X.
+           88 CAMPOS-OK VALUE 'S'.
+           88 CAMPOS-INVALIDOS VALUE 'N'.
+       77  WS-TAB-STAT PIC 9(02).
+           88 TAB-OK         VALUE ZEROS.
+           88 TAB-NAO-EXISTE VALUE 35.
+       77  WS-FER-STAT PIC 9(02).
+           88 FER-OK         VALUE ZEROS.
+           88 FER-NAO-EXISTE VALUE 35.
+       77  WS-FER-MESES-ADM PIC S999.
+      *    CAMPOS PARA PROCURAR O PERIODO DE FERIAS ANTERIOR DA MESMA
+      *    MATRICULA (BASE DO PRAZO CONCESSIVO, EM VEZ DO ANIVERSARIO
+      *    DE ADMISSAO, A PARTIR DO SEGUNDO PERIODO)
+       77  WS-FER-ACHOU-ANT PIC X VALUE 'N'.
+           88 FER-ACHOU-ANTERIOR VALUE 'S'.
+       77  WS-FER-SALVO-INI-ANO PIC 9999.
+       77  WS-FER-SALVO-INI-MES PIC 99.
+       77  WS-FER-SALVO-INI-DIA PIC 99.
+       77  WS-FER-SALVO-FIM-ANO PIC 9999.
+       77  WS-FER-SALVO-FIM-MES PIC 99.
+       77  WS-FER-SALVO-FIM-DIA PIC 99.
+       77  WS-FER-SALVO-GOZADOS PIC 99.
+       77  WS-FER-SALVO-VENDIDOS PIC 99.
+       77  WS-FER-BASE-ANO PIC 9999.
+       77  WS-FER-BASE-MES PIC 99.
+       77  WS-FER-BASE-DIA PIC 99.
+      *    COMPARACAO DE DATAS (AAAAMMDD) PARA VALIDAR O PERIODO DE
+      *    FERIAS DIGITADO EM FERIAS-LOOP
+       77  WS-FER-INI-COMP PIC 9(08).
+       77  WS-FER-FIM-COMP PIC 9(08).
+       77  WS-FER-ADM-COMP PIC 9(08).
+       77  WS-TAB-ANO-BUSCA PIC 9999.
+      *    CAMPOS GENERICOS DE ENTRADA/SAIDA DE CALCULA-ENCARGOS,
+      *    PARA SER REUTILIZADO POR QUEM PRECISAR DA MESMA FAIXA
+      *    DE INSS/IRRF/SALARIO-FAMILIA (DECIMO TERCEIRO, FERIAS)
+       01  WS-ENCARGOS-ENTRADA.
+           02 WS-ENC-SALBA   PIC 9(6)V99.
+           02 WS-ENC-SALBR   PIC 9(6)V99.
+           02 WS-ENC-DEP     PIC 99.
+           02 WS-ENC-FILHOS  PIC 99.
+       01  WS-ENCARGOS-SAIDA.
+           02 WS-ENC-INSS      PIC 9(6)V99.
+           02 WS-ENC-TOTAL-DEP PIC 9(6)V99.
+           02 WS-ENC-IRRF      PIC 9(6)V99.
+           02 WS-ENC-TOTAL-SFM PIC 9(6)V99.
+      *    FAIXAS-PADRAO, USADAS QUANDO NAO HA TABELA CARREGADA
+      *    PARA O ANO DE REFERENCIA (MANTEM O COMPORTAMENTO ANTIGO)
+       01  WS-TAB-PADRAO.
+           02 FILLER            PIC 9999 VALUE ZEROS.
+           02 FILLER            PIC 9(6)V99 VALUE 1556,94.
+           02 FILLER            PIC 9(6)V99 VALUE 2594,92.
+           02 FILLER            PIC 9(6)V99 VALUE 5189,82.
+           02 FILLER            PIC V999    VALUE 0,080.
+           02 FILLER            PIC V999    VALUE 0,090.
+           02 FILLER            PIC V999    VALUE 0,110.
+           02 FILLER            PIC 9(6)V99 VALUE 1903,98.
+           02 FILLER            PIC 9(6)V99 VALUE 2826,65.
+           02 FILLER            PIC 9(6)V99 VALUE 3751,05.
+           02 FILLER            PIC 9(6)V99 VALUE 4664,68.
+           02 FILLER            PIC V999    VALUE 0,075.
+           02 FILLER            PIC V999    VALUE 0,150.
+           02 FILLER            PIC V999    VALUE 0,225.
+           02 FILLER            PIC V999    VALUE 0,275.
+           02 FILLER            PIC 9(4)V99 VALUE 142,80.
+           02 FILLER            PIC 9(4)V99 VALUE 354,80.
+           02 FILLER            PIC 9(4)V99 VALUE 636,13.
+           02 FILLER            PIC 9(4)V99 VALUE 869,36.
+           02 FILLER            PIC 9(4)V99 VALUE 189,59.
+           02 FILLER            PIC 9(6)V99 VALUE 806,80.
+           02 FILLER            PIC 9(6)V99 VALUE 1212,64.
+           02 FILLER            PIC 9(4)V99 VALUE 41,37.
+           02 FILLER            PIC 9(4)V99 VALUE 29,16.
+      *    CAMPOS DA CARGA EM LOTE (OPCAO 7)
+       77  WS-CL-QTDE-OK  PIC 9(05) VALUE ZEROS.
+       77  WS-CL-QTDE-REJ PIC 9(05) VALUE ZEROS.
+       01  WS-REJ-DET.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 REJ-DET-MAT       PIC 9(05).
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 REJ-DET-MES       PIC 99.
+           02 FILLER            PIC X(01) VALUE '/'.
+           02 REJ-DET-ANO       PIC 9999.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 REJ-DET-MOTIVO    PIC X(30).
+      *    CAMPOS DA RECONCILIACAO DE FGTS (OPCAO A)
+       77  WS-FGTS-QTDE-OK  PIC 9(05) VALUE ZEROS.
+       77  WS-FGTS-QTDE-DIV PIC 9(05) VALUE ZEROS.
+       01  WS-FGTS-CAB.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(40) VALUE
+               'RECONCILIACAO DE FGTS - GUIA x CALCULO'.
+       01  WS-FGTS-DET.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FGTS-DET-MAT      PIC 9(05).
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 FGTS-DET-MES      PIC 99.
+           02 FILLER            PIC X(01) VALUE '/'.
+           02 FGTS-DET-ANO      PIC 9999.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(11) VALUE 'CALCULADO:'.
+           02 FGTS-DET-CALC     PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(11) VALUE 'RECOLHIDO:'.
+           02 FGTS-DET-GUIA     PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FGTS-DET-SIT      PIC X(20).
+       01  WS-FGTS-ROD.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(09) VALUE 'CONFERE:'.
+           02 FGTS-ROD-OK       PIC ZZZZ9.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(13) VALUE 'DIVERGENTE:'.
+           02 FGTS-ROD-DIV      PIC ZZZZ9.
+      *    CAMPOS DA REMESSA BANCARIA (OPCAO B) - REAPROVEITA A MESMA
+      *    TELA DE MES/ANO DO RELATORIO (WS-REL-MES/WS-REL-ANO)
+       77  WS-REM-QTDE   PIC 9(05) VALUE ZEROS.
+       77  WS-REM-TOTAL  PIC 9(08)V9(02) VALUE ZEROS.
+       01  WS-REM-CAB.
+           02 FILLER            PIC X(01) VALUE '0'.
+           02 FILLER            PIC X(20) VALUE 'FOLHA DE PAGAMENTO'.
+           02 FILLER            PIC X(12) VALUE 'REFERENCIA:'.
+           02 REM-CAB-MES       PIC 99.
+           02 FILLER            PIC X(01) VALUE '/'.
+           02 REM-CAB-ANO       PIC 9999.
+       01  WS-REM-DET.
+           02 FILLER            PIC X(01) VALUE '1'.
+           02 REM-DET-MAT       PIC 9(05).
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 REM-DET-NOME      PIC X(35).
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 REM-DET-VALOR     PIC 9(08).
+       01  WS-REM-ROD.
+           02 FILLER            PIC X(01) VALUE '9'.
+           02 FILLER            PIC X(11) VALUE 'REGISTROS:'.
+           02 REM-ROD-QTDE      PIC 9(05).
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(12) VALUE 'VALOR TOTAL:'.
+           02 REM-ROD-VALOR     PIC 9(10).
+      *    TRILHA DE AUDITORIA (CADASTRO/MODIFICA/DELETA) - WS-OPERADOR
+      *    E PERGUNTADO UMA VEZ SO, LOGO NO INICIO DA SESSAO
+       77  WS-OPERADOR          PIC X(10).
+       77  WS-LOG-DATA          PIC 9(08).
+       77  WS-LOG-HORA          PIC 9(08).
+       77  WS-LOG-OPERACAO      PIC X(09).
+       77  WS-LOG-SALBA-ANT     PIC 9(6)V99.
+       77  WS-LOG-SALBA-NOVO    PIC 9(6)V99.
+       77  WS-LOG-SALIQ-ANT     PIC 9(6)V99.
+       77  WS-LOG-SALIQ-NOVO    PIC 9(6)V99.
+       01  WS-LOG-DET.
+           02 LOG-DET-DATA       PIC 9(08).
+           02 FILLER             PIC X VALUE SPACES.
+           02 LOG-DET-HORA       PIC 9(08).
+           02 FILLER             PIC X VALUE SPACES.
+           02 LOG-DET-OPERADOR   PIC X(10).
+           02 FILLER             PIC X VALUE SPACES.
+           02 LOG-DET-OPERACAO   PIC X(09).
+           02 FILLER             PIC X VALUE SPACES.
+           02 LOG-DET-MES        PIC 99.
+           02 FILLER             PIC X VALUE '/'.
+           02 LOG-DET-ANO        PIC 9999.
+           02 FILLER             PIC X VALUE SPACES.
+           02 LOG-DET-MAT        PIC 9(05).
+           02 FILLER             PIC X(02) VALUE SPACES.
+           02 LOG-DET-SALBA-ANT  PIC ZZZ.ZZ9,99.
+           02 FILLER             PIC X VALUE '-'.
+           02 FILLER             PIC X VALUE '>'.
+           02 LOG-DET-SALBA-NOVO PIC ZZZ.ZZ9,99.
+           02 FILLER             PIC X(02) VALUE SPACES.
+           02 LOG-DET-SALIQ-ANT  PIC ZZZ.ZZ9,99.
+           02 FILLER             PIC X VALUE '-'.
+           02 FILLER             PIC X VALUE '>'.
+           02 LOG-DET-SALIQ-NOVO PIC ZZZ.ZZ9,99.
+      *    CAMPOS DO RELATORIO MENSAL (OPCAO 5)
+       77  WS-REL-MES PIC 99.
+       77  WS-REL-ANO PIC 9999.
+       77  WS-REL-QTDE PIC 9(05) VALUE ZEROS.
+       77  WS-REL-TOT-SALBR PIC 9(08)V9(02) VALUE ZEROS.
+       77  WS-REL-TOT-INSS  PIC 9(08)V9(02) VALUE ZEROS.
+       77  WS-REL-TOT-IRRF  PIC 9(08)V9(02) VALUE ZEROS.
+       77  WS-REL-TOT-SALIQ PIC 9(08)V9(02) VALUE ZEROS.
+       77  MASC-MONEY-TOT PIC ZZ.ZZZ.ZZ9,99.
+       01  WS-REL-CAB.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(20) VALUE 'MATRICULA'.
+           02 FILLER            PIC X(35) VALUE 'NOME'.
+           02 FILLER            PIC X(12) VALUE 'SAL. BRUTO'.
+           02 FILLER            PIC X(12) VALUE 'INSS'.
+           02 FILLER            PIC X(12) VALUE 'IRRF'.
+           02 FILLER            PIC X(12) VALUE 'SAL. LIQUIDO'.
+       01  WS-REL-DET.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 REL-DET-MAT       PIC 9(05).
+           02 FILLER            PIC X(15) VALUE SPACES.
+           02 REL-DET-NOME      PIC X(35).
+           02 REL-DET-SALBR     PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 REL-DET-INSS      PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 REL-DET-IRRF      PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 REL-DET-SALIQ     PIC ZZZ.ZZ9,99.
+       01  WS-REL-ROD.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(25) VALUE 'TOTAIS DO MES:'.
+           02 FILLER            PIC X(15) VALUE SPACES.
+           02 REL-ROD-SALBR     PIC ZZ.ZZZ.ZZ9,99.
+           02 REL-ROD-INSS      PIC ZZ.ZZZ.ZZ9,99.
+           02 REL-ROD-IRRF      PIC ZZ.ZZZ.ZZ9,99.
+           02 REL-ROD-SALIQ     PIC ZZ.ZZZ.ZZ9,99.
+      *    CAMPOS DO HOLERITE (OPCAO 6)
+       01  WS-HOL-CAB1.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(30) VALUE 'HOLERITE DE PAGAMENTO'.
+           02 FILLER            PIC X(15) VALUE 'REFERENCIA:'.
+           02 HOL-CAB-MES       PIC 99.
+           02 FILLER            PIC X(01) VALUE '/'.
+           02 HOL-CAB-ANO       PIC 9999.
+       01  WS-HOL-CAB2.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(15) VALUE 'MATRICULA:'.
+           02 HOL-CAB-MAT       PIC 9(05).
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(10) VALUE 'NOME:'.
+           02 HOL-CAB-NOME      PIC X(35).
+           02 FILLER            PIC X(10) VALUE 'FUNCAO:'.
+           02 HOL-CAB-FUNC      PIC X(30).
+       01  WS-HOL-LIN.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 HOL-LIN-DESCR     PIC X(20).
+           02 FILLER            PIC X(10) VALUE SPACES.
+           02 FILLER            PIC X(11) VALUE 'PROVENTOS:'.
+           02 HOL-LIN-PROV      PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(11) VALUE 'DESCONTOS:'.
+           02 HOL-LIN-DESC      PIC ZZZ.ZZ9,99.
+       01  WS-HOL-ROD.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(20) VALUE 'SALARIO BRUTO:'.
+           02 HOL-ROD-SALBR     PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(20) VALUE 'SALARIO LIQUIDO:'.
+           02 HOL-ROD-SALIQ     PIC ZZZ.ZZ9,99.
+      *    CAMPOS DO DECIMO TERCEIRO (OPCAO 8)
+       77  WS-DEC-MAT PIC 9(05).
+       77  WS-DEC-ANO PIC 9999.
+       77  WS-DEC-MES-ATUAL PIC 99.
+       77  WS-DEC-MESES-TRAB PIC 99 VALUE ZEROS.
+       77  WS-DEC-SOMA-SALBA PIC 9(08)V9(02) VALUE ZEROS.
+       77  WS-DEC-SALBA-MEDIO PIC 9(06)V9(02) VALUE ZEROS.
+       77  WS-DEC-BRUTO PIC 9(06)V9(02) VALUE ZEROS.
+       77  WS-DEC-PRIMEIRA PIC 9(06)V9(02) VALUE ZEROS.
+       77  WS-DEC-SEGUNDA-BRUTA PIC 9(06)V9(02) VALUE ZEROS.
+       77  WS-DEC-SEGUNDA-LIQ PIC 9(06)V9(02) VALUE ZEROS.
+       01  WS-DEC-CAB.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(25) VALUE 'DECIMO TERCEIRO'.
+           02 FILLER            PIC X(13) VALUE 'ANO BASE:'.
+           02 DEC-CAB-ANO       PIC 9999.
+       01  WS-DEC-CAB2.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(15) VALUE 'MATRICULA:'.
+           02 DEC-CAB-MAT       PIC 9(05).
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(10) VALUE 'NOME:'.
+           02 DEC-CAB-NOME      PIC X(35).
+           02 FILLER            PIC X(20) VALUE 'MESES TRABALHADOS:'.
+           02 DEC-CAB-MESES     PIC 99.
+       01  WS-DEC-DET.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(22) VALUE 'SALARIO MEDIO:'.
+           02 DEC-DET-MEDIO     PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(15) VALUE 'DECIMO BRUTO:'.
+           02 DEC-DET-BRUTO     PIC ZZZ.ZZ9,99.
+       01  WS-DEC-ROD.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(22) VALUE '1A PARCELA:'.
+           02 DEC-ROD-PRIMEIRA  PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(11) VALUE 'INSS:'.
+           02 DEC-ROD-INSS      PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(11) VALUE 'IRRF:'.
+           02 DEC-ROD-IRRF      PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 FILLER            PIC X(22) VALUE '2A PARCELA LIQUIDA:'.
+           02 DEC-ROD-SEGUNDA   PIC ZZZ.ZZ9,99.
            COPY screenio.
+
            SCREEN SECTION.
 
+      *    IDENTIFICACAO DO OPERADOR, PERGUNTADA UMA VEZ SO NO INICIO
+      *    DA SESSAO - VAI EM TODA LINHA GRAVADA NA TRILHA DE AUDITORIA
+           01 SS-TELA-OPERADOR HIGHLIGHT FOREGROUND-COLOR 7.
+               02 BLANK SCREEN.
+               02 LINE 2 COL 3  VALUE 'FOLHA DE PAGAMENTO'.
+               02 LINE 4 COL 5  VALUE 'OPERADOR:'.
+               02 LINE 4 COL PLUS 1  PIC X(10) USING WS-OPERADOR
+                   HIGHLIGHT FOREGROUND-COLOR 3 AUTO.
+
            01 SS-TELA-OPCAO HIGHLIGHT FOREGROUND-COLOR 7.
                02 BLANK SCREEN.
                02 LINE 2 COL 3  VALUE "FOLHA DE PAGAMENTO - MENU".
@@ -83,25 +593,194 @@
                02 LINE 5 COL 5  VALUE "2 - PESQUISAR".
                02 LINE 6 COL 5  VALUE "3 - MODIFICAR".
                02 LINE 7 COL 5  VALUE "4 - DELETAR".
-               02 LINE 8 COL 5  VALUE 'X - SAIR'.
-               02 LINE 10 COL 5  VALUE 'ESCOLHA:'.
-               02 LINE 10 COL PLUS 1 PIC X USING WS-OPCAO AUTO.
+               02 LINE 8 COL 5  VALUE "5 - RELATORIO MENSAL".
+               02 LINE 9 COL 5  VALUE "6 - IMPRIME HOLERITE".
+               02 LINE 10 COL 5  VALUE "7 - CARGA EM LOTE".
+               02 LINE 11 COL 5  VALUE "8 - DECIMO TERCEIRO".
+               02 LINE 12 COL 5  VALUE "9 - LANCAR FERIAS".
+               02 LINE 13 COL 5  VALUE "A - RECONCILIACAO FGTS".
+               02 LINE 14 COL 5  VALUE "B - REMESSA BANCARIA".
+               02 LINE 15 COL 5  VALUE 'X - SAIR'.
+               02 LINE 17 COL 5  VALUE 'ESCOLHA:'.
+               02 LINE 17 COL PLUS 1 PIC X USING WS-OPCAO AUTO.
+
+           01 SS-TELA-MESANO HIGHLIGHT FOREGROUND-COLOR 7.
+               02 BLANK SCREEN.
+               02 LINE 2 COL 3  VALUE 'REFERENCIA:'.
+               02 LINE 2 COL PLUS 1  PIC 9(2) USING WS-REL-MES
+                   HIGHLIGHT FOREGROUND-COLOR 3 AUTO.
+               02 LINE 2 COL 17 VALUE '/'
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 2 COL 18  PIC 9(4) USING WS-REL-ANO
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+
+           01 SS-TELA-MATANO HIGHLIGHT FOREGROUND-COLOR 7.
+               02 BLANK SCREEN.
+               02 LINE 2 COL 3  VALUE 'MATRICULA:'.
+               02 LINE 2 COL PLUS 1  PIC 9(5) USING WS-DEC-MAT
+                   HIGHLIGHT FOREGROUND-COLOR 3 AUTO.
+               02 LINE 2 COL 20 VALUE 'ANO BASE:'.
+               02 LINE 2 COL PLUS 1  PIC 9(4) USING WS-DEC-ANO
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+
+           01 SS-TELA-FERIAS-MAT HIGHLIGHT FOREGROUND-COLOR 7.
+               02 BLANK SCREEN.
+               02 LINE 2 COL 3  VALUE 'MATRICULA:'.
+               02 LINE 2 COL PLUS 1  PIC 9(5) USING FER-MAT
+                   HIGHLIGHT FOREGROUND-COLOR 3 AUTO.
+
+      *    DADOS DO PERIODO DE FERIAS - MATRICULA/NOME SO PARA
+      *    CONFERENCIA, OS CAMPOS USING SAO O QUE VAI PARA FER-CHAVE E
+      *    FER-DADOS
+           01 SS-TELA-FERIAS HIGHLIGHT FOREGROUND-COLOR 7.
+               02 BLANK SCREEN.
+               02 LINE 2 COL 3  VALUE 'MATRICULA:'.
+               02 LINE 2 COL PLUS 1  PIC 9(5) FROM FER-MAT
+                   HIGHLIGHT FOREGROUND-COLOR 2.
+               02 LINE 2 COL 20 VALUE 'NOME:'.
+               02 LINE 2 COL PLUS 1  PIC X(35) FROM MAE-NOME
+                   HIGHLIGHT FOREGROUND-COLOR 2.
+               02 LINE 4 COL 5  VALUE 'SALARIO BASE:'.
+               02 LINE 4 COL PLUS 1  PIC 999999,99 USING FS-SALBA
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 5 COL 5  VALUE 'INICIO:'.
+               02 LINE 5 COL PLUS 1  PIC 9(2) USING FER-INI-DIA
+                   HIGHLIGHT FOREGROUND-COLOR 3 AUTO.
+               02 LINE 5 COL 14 VALUE '/'.
+               02 LINE 5 COL 15  PIC 9(2) USING FER-INI-MES
+                   HIGHLIGHT FOREGROUND-COLOR 3 AUTO.
+               02 LINE 5 COL 18 VALUE '/'.
+               02 LINE 5 COL 19  PIC 9(4) USING FER-INI-ANO
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 5 COL 30 VALUE 'FIM:'.
+               02 LINE 5 COL PLUS 1  PIC 9(2) USING FER-FIM-DIA
+                   HIGHLIGHT FOREGROUND-COLOR 3 AUTO.
+               02 LINE 5 COL 40 VALUE '/'.
+               02 LINE 5 COL 41  PIC 9(2) USING FER-FIM-MES
+                   HIGHLIGHT FOREGROUND-COLOR 3 AUTO.
+               02 LINE 5 COL 44 VALUE '/'.
+               02 LINE 5 COL 45  PIC 9(4) USING FER-FIM-ANO
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 6 COL 5  VALUE 'DIAS GOZADOS:'.
+               02 LINE 6 COL PLUS 1  PIC 9(2) USING FER-DIAS-GOZADOS
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 6 COL 30 VALUE 'DIAS VENDIDOS:'.
+               02 LINE 6 COL PLUS 1  PIC 9(2) USING FER-DIAS-VENDIDOS
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 8 COL 5  VALUE 'FERIAS BRUTAS:'.
+               02 LINE 8 COL PLUS 1  PIC ZZZ.ZZ9,99 FROM FER-BRUTO
+                   HIGHLIGHT FOREGROUND-COLOR 2.
+               02 LINE 9 COL 5  VALUE 'TERCO CONSTITUCIONAL:'.
+               02 LINE 9 COL PLUS 1  PIC ZZZ.ZZ9,99 FROM FER-TERCO
+                   HIGHLIGHT FOREGROUND-COLOR 2.
+               02 LINE 10 COL 5  VALUE 'INSS:'.
+               02 LINE 10 COL PLUS 1  PIC ZZZ.ZZ9,99 FROM FER-INSS
+                   HIGHLIGHT FOREGROUND-COLOR 4.
+               02 LINE 11 COL 5  VALUE 'IRRF:'.
+               02 LINE 11 COL PLUS 1  PIC ZZZ.ZZ9,99 FROM FER-IRRF
+                   HIGHLIGHT FOREGROUND-COLOR 4.
+               02 LINE 12 COL 5  VALUE 'FERIAS LIQUIDAS:'.
+               02 LINE 12 COL PLUS 1  PIC ZZZ.ZZ9,99 FROM FER-LIQUIDO
+                   HIGHLIGHT FOREGROUND-COLOR 2.
+               02 LINE 13 COL 5  VALUE 'FERIAS VENCIDAS (S/N):'.
+               02 LINE 13 COL PLUS 1  PIC X FROM FER-VENCIDA
+                   HIGHLIGHT FOREGROUND-COLOR 6.
+
+      *    TELA REDUZIDA PARA MATRICULA JA CADASTRADA EM FUNCIONARIOS -
+      *    NOME/FUNCAO/ADMISSAO/DEPENDENTES/FILHOS VEM DO MASTER, SO OS
+      *    CAMPOS DO MES SAO DIGITADOS
+           01 SS-TELA-FOLHA-MES HIGHLIGHT FOREGROUND-COLOR 7.
+               02 BLANK SCREEN.
+               02 LINE 2  COL 3  VALUE 'REFERENCIA:'.
+               02 LINE 2  COL PLUS 1  PIC 9(2) FROM FS-REF-MES
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 2  COL 17 VALUE '/'
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 2  COL 18  PIC 9(4) FROM FS-REF-ANO
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 5  COL 5  VALUE 'MATRICULA:'.
+               02 LINE 5  COL PLUS 1 PIC 9(5) FROM FS-MAT
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 3  COL 3  VALUE '________________________________
+      -'________________________________________________________________
+      -'________________________________________________________________
+      -'__'.
+               02 LINE 5  COL 26 VALUE 'NOME:'.
+               02 LINE 5 COL PLUS 1 PIC X(35) FROM FS-NOME
+                   HIGHLIGHT FOREGROUND-COLOR 2.
+               02 LINE 5  COL PLUS 5  VALUE 'FUNCAO:'.
+               02 LINE 5 COL PLUS 1 PIC X(30) FROM FS-FUNC
+                   HIGHLIGHT FOREGROUND-COLOR 2.
+               02 ADMISSAO-MES.
+                   03 LINE 5  COL PLUS 5  VALUE 'ADMISSAO:'.
+                   03 LINE 5  COL PLUS 1 PIC 9(2) FROM FS-ADM-DIA
+                       HIGHLIGHT FOREGROUND-COLOR 2.
+                   03 LINE 5  COL 127 VALUE '/'
+                       HIGHLIGHT FOREGROUND-COLOR 2.
+                   03 LINE 5  COL 128 PIC 9(2) FROM FS-ADM-MES
+                       HIGHLIGHT FOREGROUND-COLOR 2.
+                   03 LINE 5  COL 130 VALUE '/'
+                       HIGHLIGHT FOREGROUND-COLOR 2.
+                   03 LINE 5  COL 131 PIC 9(4) FROM FS-ADM-ANO
+                       HIGHLIGHT FOREGROUND-COLOR 2.
+               02 LINE 6  COL 5  VALUE 'FALTAS:'.
+               02 LINE 6 COL PLUS 1 PIC 9(2) USING FS-FALTAS
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 6  COL PLUS 5  VALUE 'SALARIO BASE:'.
+               02 LINE 6 COL PLUS 1 VALUE 'R$'
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 6 COL PLUS 1 PIC 999999,99 USING FS-SALBA
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 6  COL PLUS 5 VALUE 'CARGA HORARIA:'.
+               02 LINE 6 COL PLUS 1 PIC 9(3) USING FS-CH
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 6  COL PLUS 5 VALUE 'HORAS EXTRAS:'.
+               02 LINE 6  COL PLUS 1 PIC 9(2) USING FS-HE
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 6 COL PLUS 5  VALUE 'DEPENDENTES:'.
+               02 LINE 6 COL PLUS 1 PIC 9(2) FROM FS-DEP
+                   HIGHLIGHT FOREGROUND-COLOR 2.
+               02 LINE 6 COL PLUS 5  VALUE 'FILHOS:'.
+               02 LINE 6 COL PLUS 1 PIC 9(2) FROM FS-FILHOS
+                   HIGHLIGHT FOREGROUND-COLOR 2.
+               02 LINE 6 COL PLUS 5 VALUE 'VALE-TRANSPORTE (S/N):'.
+               02 LINE 6 COL PLUS 1 PIC A USING FS-OP-VT
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 7  COL 3  VALUE '________________________________
+      -'________________________________________________________________
+      -'________________________________________________________________
+      -'__'.
 
+      *    SS-CHAVE E ACEITA ISOLADAMENTE (CADASTRO-LOOP/LE-CLIENTE)
+      *    PARA DIGITAR A CHAVE; DENTRO DE SS-TELA-FOLHA ELA E SO UM
+      *    RECAPE, MESMO PADRAO DE SS-TELA-FOLHA-MES (694-703), PARA
+      *    NAO DEIXAR TROCAR DE REFERENCIA/MATRICULA NO MEIO DO CADASTRO
+           01 SS-CHAVE HIGHLIGHT FOREGROUND-COLOR 7.
+               02 LINE 2  COL 3  VALUE 'REFERENCIA:'.
+               02 LINE 2  COL PLUS 1  PIC 9(2) USING FS-REF-MES
+                   HIGHLIGHT FOREGROUND-COLOR 3 AUTO.
+               02 LINE 2  COL 17 VALUE '/'
+                   HIGHLIGHT FOREGROUND-COLOR 3 AUTO.
+               02 LINE 2  COL 18  PIC 9(4) USING FS-REF-ANO
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 5  COL 5  VALUE 'MATRICULA:'.
+               02 LINE 5  COL PLUS 1 PIC 9(5) USING FS-MAT
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 2  COL 70 PIC X(30) FROM WS-MSG.
 
            01 SS-TELA-FOLHA HIGHLIGHT FOREGROUND-COLOR 7.
                02 BLANK SCREEN.
-                   02 SS-CHAVE.
-                       03 LINE 2  COL 3  VALUE 'REFERENCIA:'.
-                       03 LINE 2  COL PLUS 1  PIC 9(2) USING FS-REF-MES
-                           HIGHLIGHT FOREGROUND-COLOR 3 AUTO.
-                       03 LINE 2  COL 17 VALUE '/'
-                           HIGHLIGHT FOREGROUND-COLOR 3 AUTO.
-                       03 LINE 2  COL 18  PIC 9(4) USING FS-REF-ANO
-                           HIGHLIGHT FOREGROUND-COLOR 3.
-                       03 LINE 5  COL 5  VALUE 'MATRICULA:'.
-                       03 LINE 5  COL PLUS 1 PIC 9(5) USING FS-MAT
-                           HIGHLIGHT FOREGROUND-COLOR 3.
-                       03 LINE 2  COL 70 PIC X(30) FROM WS-MSG.
+               02 LINE 2  COL 3  VALUE 'REFERENCIA:'.
+               02 LINE 2  COL PLUS 1  PIC 9(2) FROM FS-REF-MES
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 2  COL 17 VALUE '/'
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 2  COL 18  PIC 9(4) FROM FS-REF-ANO
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 5  COL 5  VALUE 'MATRICULA:'.
+               02 LINE 5  COL PLUS 1 PIC 9(5) FROM FS-MAT
+                   HIGHLIGHT FOREGROUND-COLOR 3.
+               02 LINE 2  COL 70 PIC X(30) FROM WS-MSG.
                02 LINE 3  COL 3  VALUE '________________________________
       -'________________________________________________________________
       -'________________________________________________________________
@@ -214,6 +893,11 @@
            SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
            SET ENVIRONMENT 'ESCDELAY' TO '25'.
            PERFORM ABRIR-ARQUIVOS
+           MOVE SPACES TO WS-OPERADOR.
+           PERFORM UNTIL WS-OPERADOR NOT = SPACES
+               DISPLAY SS-TELA-OPERADOR
+               ACCEPT SS-TELA-OPERADOR
+           END-PERFORM.
            PERFORM UNTIL SAIR
                MOVE SPACES TO WS-OPCAO
                ACCEPT SS-TELA-OPCAO
@@ -226,10 +910,27 @@
                        PERFORM MODIFICA THRU MODIFICA-FIM
                    WHEN DELETAR
                        PERFORM DELETA THRU DELETA-FIM
+                   WHEN RELATORIO-MES
+                       PERFORM RELATORIO THRU RELATORIO-FIM
+                   WHEN IMPRIME-HOLERITE
+                       PERFORM HOLERITE THRU HOLERITE-FIM
+                   WHEN CARGA-EM-LOTE
+                       PERFORM CARGA-LOTE THRU CARGA-LOTE-FIM
+                   WHEN DECIMO-TERCEIRO
+                       PERFORM DECIMO THRU DECIMO-FIM
+                   WHEN LANCAR-FERIAS
+                       PERFORM FERIAS THRU FERIAS-FIM
+                   WHEN RECONCILIA-FGTS
+                       PERFORM RECONCILIA THRU RECONCILIA-FIM
+                   WHEN GERA-REMESSA
+                       PERFORM REMESSA THRU REMESSA-FIM
                END-EVALUATE
            END-PERFORM.
        FINALIZA.
            CLOSE FOLHA1.
+           CLOSE FUNCIONARIOS.
+           CLOSE TABELA.
+           CLOSE FERIAS1.
            STOP RUN.
 
        CADASTRO.
@@ -240,11 +941,149 @@
            MOVE SPACES TO FS-DADOS-ALFABETICOS.
            MOVE SPACES TO WS-ERRO.
       *    FIM - LIMPANDO O CONTEUDO DAS VARIAVEIS
+           MOVE 'N' TO WS-MAT-ACHADA.
        CADASTRO-LOOP.
-           ACCEPT SS-TELA-FOLHA.
+           ACCEPT SS-CHAVE.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO CADASTRO-FIM
+           END-IF.
+      *    INICIO - PROCURANDO A MATRICULA NO MASTER DE FUNCIONARIOS
+           MOVE FS-MAT TO MAE-MAT.
+           READ FUNCIONARIOS
+               INVALID KEY
+                   MOVE 'N' TO WS-MAT-ACHADA
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-MAT-ACHADA
+           END-READ.
+           IF MAT-ACHADA
+               MOVE MAE-NOME TO FS-NOME
+               MOVE MAE-FUNC TO FS-FUNC
+               MOVE MAE-ADMISSAO TO FS-ADMISSAO
+               MOVE MAE-DEP TO FS-DEP
+               MOVE MAE-FILHOS TO FS-FILHOS
+               ACCEPT SS-TELA-FOLHA-MES
+           ELSE
+               ACCEPT SS-TELA-FOLHA
+           END-IF.
+      *    FIM - PROCURANDO A MATRICULA NO MASTER DE FUNCIONARIOS
            IF COB-CRT-STATUS = COB-SCR-ESC
                GO CADASTRO-FIM
            END-IF.
+
+      *    INICIO - CONVERTENDO DE MINUSCULO PARA MAIUSCULO
+           INSPECT FS-NOME CONVERTING WS-MINUSCULAS TO WS-MAIUSCULAS
+           INSPECT FS-FUNC CONVERTING WS-MINUSCULAS TO WS-MAIUSCULAS
+           INSPECT FS-OP-VT CONVERTING WS-MINUSCULAS TO WS-MAIUSCULAS
+      *    FIM - CONVERTENDO DE MINUSCULO PARA MAIUSCULO
+
+           PERFORM VALIDA-CAMPOS THRU VALIDA-CAMPOS-FIM.
+           IF CAMPOS-INVALIDOS
+               MOVE "CAMPO(S) INVALIDOS" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO TO CADASTRO-LOOP
+           END-IF.
+
+      *    CALCULA-FOLHA EM VEZ DE CALCULOS, QUE TEM SUA PROPRIA
+      *    VALIDACAO/GOTO EMBUTIDOS (VER COMENTARIO EM CALCULOS) E JA
+      *    FOI FEITA ACIMA
+           PERFORM CALCULA-FOLHA THRU CALCULA-FOLHA-FIM.
+           GO TO CALCULOS-FIM.
+
+      *-----------------------------------------------------------------
+      *    VALIDA-CAMPOS - MESMA CONFERENCIA "CAMPO(S) INVALIDOS" USADA
+      *    POR CADASTRO, AGORA TAMBEM REAPROVEITADA PELA CARGA EM LOTE
+      *-----------------------------------------------------------------
+       VALIDA-CAMPOS.
+           MOVE 'S' TO WS-CAMPOS-VALIDOS.
+           IF FS-REF-MES < 1 OR FS-REF-MES > 12 OR FS-REF-ANO < 1959
+               OR FS-NOME = SPACES OR FS-NOME IS NOT ALPHABETIC OR
+               FS-FUNC = SPACES OR FS-FUNC IS NOT ALPHABETIC OR
+               FS-ADM-DIA < 1 OR FS-ADM-DIA > 31 OR FS-ADM-MES < 1 OR
+               FS-ADM-MES > 12 OR FS-ADM-ANO < 1959 OR
+               (FS-OP-VT <> 'S' AND FS-OP-VT <> 'N' OR FS-SALBA = 0
+               OR FS-CH = 0)
+               MOVE 'N' TO WS-CAMPOS-VALIDOS
+           END-IF.
+       VALIDA-CAMPOS-FIM.
+
+      *    CARREGA AS FAIXAS DE INSS/IRRF/SALARIO-FAMILIA DO ANO
+      *    INFORMADO EM WS-TAB-ANO-BUSCA. SE NAO HOUVER TABELA
+      *    CADASTRADA PARA O ANO, USA AS FAIXAS-PADRAO (MANTEM O
+      *    COMPORTAMENTO QUE O PROGRAMA SEMPRE TEVE)
+       CARREGA-TABELA.
+           MOVE WS-TAB-ANO-BUSCA TO TAB-ANO.
+           READ TABELA
+               INVALID KEY
+                   MOVE WS-TAB-PADRAO TO TAB-REGISTRO
+           END-READ.
+       CARREGA-TABELA-FIM.
+
+      *    CALCULA INSS, VALOR POR DEPENDENTE, IRRF E SALARIO-FAMILIA
+      *    A PARTIR DE WS-ENCARGOS-ENTRADA, USANDO AS FAIXAS DA
+      *    TABELA DO ANO EM WS-TAB-ANO-BUSCA. REUTILIZADO PELO
+      *    CALCULO DA FOLHA MENSAL, DO DECIMO TERCEIRO E DAS FERIAS
+       CALCULA-ENCARGOS.
+           PERFORM CARREGA-TABELA THRU CARREGA-TABELA-FIM.
+
+      *    INICIO - CALCULANDO INSS
+           EVALUATE TRUE
+           WHEN (WS-ENC-SALBR > 0) AND (WS-ENC-SALBR <= TAB-INSS-FX1)
+               COMPUTE WS-ENC-INSS = WS-ENC-SALBR * TAB-INSS-ALQ1
+           WHEN (WS-ENC-SALBR > TAB-INSS-FX1)
+      -        AND (WS-ENC-SALBR <= TAB-INSS-FX2)
+               COMPUTE WS-ENC-INSS = WS-ENC-SALBR * TAB-INSS-ALQ2
+           WHEN (WS-ENC-SALBR > TAB-INSS-FX2)
+      -        AND (WS-ENC-SALBR <= TAB-INSS-FX3)
+               COMPUTE WS-ENC-INSS = WS-ENC-SALBR * TAB-INSS-ALQ3
+           WHEN (WS-ENC-SALBR > TAB-INSS-FX3)
+               COMPUTE WS-ENC-INSS = TAB-INSS-FX3 * TAB-INSS-ALQ3
+           END-EVALUATE.
+      *    FIM - CALCULANDO INSS
+
+      *    INICIO - CALCULANDO VALOR POR DEPENDENTE PARA IRRF
+           COMPUTE WS-ENC-TOTAL-DEP = WS-ENC-DEP * TAB-IRRF-DEP.
+      *    FIM - CALCULANDO VALOR POR DEPENDENTE PARA IRRF
+
+      *    INICIO - CALCULANDO IRRF
+           EVALUATE TRUE
+           WHEN ((WS-ENC-SALBR - WS-ENC-INSS) - WS-ENC-TOTAL-DEP
+      -        > TAB-IRRF-FX1) AND (((WS-ENC-SALBR - WS-ENC-INSS)
+      -        - WS-ENC-TOTAL-DEP) <= TAB-IRRF-FX2)
+               COMPUTE WS-ENC-IRRF = (((WS-ENC-SALBR - WS-ENC-INSS)
+      -        - WS-ENC-TOTAL-DEP) * TAB-IRRF-ALQ1) - TAB-IRRF-DED1
+           WHEN (((WS-ENC-SALBR - WS-ENC-INSS) - WS-ENC-TOTAL-DEP)
+      -        > TAB-IRRF-FX2) AND (((WS-ENC-SALBR - WS-ENC-INSS)
+      -        - WS-ENC-TOTAL-DEP) <= TAB-IRRF-FX3)
+               COMPUTE WS-ENC-IRRF = (((WS-ENC-SALBR - WS-ENC-INSS)
+      -        - WS-ENC-TOTAL-DEP) * TAB-IRRF-ALQ2) - TAB-IRRF-DED2
+           WHEN (((WS-ENC-SALBR - WS-ENC-INSS) - WS-ENC-TOTAL-DEP)
+      -        > TAB-IRRF-FX3) AND (((WS-ENC-SALBR - WS-ENC-INSS)
+      -        - WS-ENC-TOTAL-DEP) <= TAB-IRRF-FX4)
+               COMPUTE WS-ENC-IRRF = (((WS-ENC-SALBR - WS-ENC-INSS)
+      -        - WS-ENC-TOTAL-DEP) * TAB-IRRF-ALQ3) - TAB-IRRF-DED3
+           WHEN (((WS-ENC-SALBR - WS-ENC-INSS) - WS-ENC-TOTAL-DEP)
+      -        > TAB-IRRF-FX4)
+               COMPUTE WS-ENC-IRRF = (((WS-ENC-SALBR - WS-ENC-INSS)
+      -        - WS-ENC-TOTAL-DEP) * TAB-IRRF-ALQ4) - TAB-IRRF-DED4
+           END-EVALUATE.
+      *    FIM - CALCULANDO IRRF
+
+      *    INICIO - CALCULANDO DO SALARIO FAMILIA
+           EVALUATE TRUE
+               WHEN WS-ENC-FILHOS > 0 AND WS-ENC-SALBA <= TAB-SFM-FX1
+                   COMPUTE WS-ENC-TOTAL-SFM = TAB-SFM-VLR1 *
+      -WS-ENC-FILHOS
+               WHEN (WS-ENC-SALBA > TAB-SFM-FX1) AND
+      -(WS-ENC-SALBA <= TAB-SFM-FX2) AND
+      -(WS-ENC-FILHOS > 0)
+                   COMPUTE WS-ENC-TOTAL-SFM = TAB-SFM-VLR2 *
+      -WS-ENC-FILHOS
+               WHEN OTHER
+                   MOVE ZEROS TO WS-ENC-TOTAL-SFM
+           END-EVALUATE.
+      *    FIM - CALCULANDO DO SALARIO FAMILIA
+       CALCULA-ENCARGOS-FIM.
+
        CALCULOS.
       *    INICIO - CONVERTENDO DE MINUSCULO PARA MAIUSCULO
            INSPECT FS-NOME CONVERTING WS-MINUSCULAS TO WS-MAIUSCULAS
@@ -253,19 +1092,23 @@
       *    FIM - CONVERTENDO DE MINUSCULO PARA MAIUSCULO
 
       *    INICIO - VALIDAÇÃO DE TODOS OS DADOS INFORMADOS
-              IF FS-REF-MES < 1 OR FS-REF-MES > 12 OR FS-REF-ANO < 1959
-                  OR FS-NOME = SPACES OR FS-NOME IS NOT ALPHABETIC OR
-                  FS-FUNC = SPACES OR FS-FUNC IS NOT ALPHABETIC OR
-                  FS-ADM-DIA < 1 OR FS-ADM-DIA > 31 OR FS-ADM-MES < 1 OR
-                  FS-ADM-MES > 12 OR FS-ADM-ANO < 1959 OR
-                  (FS-OP-VT <> 'S' AND FS-OP-VT <> 'N' OR FS-SALBA = 0
-                  OR FS-CH = 0)
-                  MOVE "CAMPO(S) INVALIDOS" TO WS-MSGERRO
-                  PERFORM MOSTRA-ERRO
-                  GO TO CADASTRO-LOOP
-              END-IF.
+           PERFORM VALIDA-CAMPOS THRU VALIDA-CAMPOS-FIM.
+           IF CAMPOS-INVALIDOS
+               MOVE "CAMPO(S) INVALIDOS" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO TO CADASTRO-LOOP
+           END-IF.
       *    FIM - VALIDAÇÃO DE TODOS OS DADOS INFORMADOS
 
+           PERFORM CALCULA-FOLHA THRU CALCULA-FOLHA-FIM.
+
+      *    CALCULA-FOLHA - SO A CONTA DA FOLHA (HORAS EXTRAS, DSR,
+      *    BRUTO, VALE-TRANSPORTE, INSS/IRRF/SALARIO-FAMILIA, FALTAS,
+      *    FGTS E LIQUIDO), SEM VALIDACAO E SEM O GO TO CADASTRO-LOOP
+      *    DE CALCULOS, PARA SER REAPROVEITADA POR QUEM JA VALIDOU OS
+      *    CAMPOS POR CONTA PROPRIA (CADASTRO-LOOP, CARGA-LOTE-LINHA)
+      *    SEM CORRER O RISCO DE UM GO TO SAIR DE UM PERFORM EM LOTE
+       CALCULA-FOLHA.
       *    INICIO - CALCULANDO HORAS EXTRAS
            COMPUTE FS-TOTAL-HE = ( (FS-SALBA / FS-CH) + (FS-SALBA / FS-C
       -H) * 50 / 100 ) * FS-HE.
@@ -287,52 +1130,18 @@
            END-IF.
       *    FIM - CALCULANDO VALE-TRANSPORTE, CASO O USUARIO QUEIRA
 
-      *    INICIO - CALCULANDO INSS
-           EVALUATE TRUE
-           WHEN (FS-SALBR > 0) AND (FS-SALBR <= 1556,94)
-               COMPUTE FS-INSS = FS-SALBR * 0,08
-           WHEN (FS-SALBR > 1556,94) AND (FS-SALBR <= 2594,92)
-               COMPUTE FS-INSS = FS-SALBR * 0,09
-           WHEN (FS-SALBR > 2594,92) AND (FS-SALBR <= 5189,82)
-               COMPUTE FS-INSS = FS-SALBR * 0,11
-           WHEN (FS-SALBR > 5189,82)
-               COMPUTE FS-INSS = 5189,82 * 0,11
-           END-EVALUATE.
-      *    FIM - CALCULANDO INSS
-
-      *    INICIO - CALCULANDO VALOR POR DEPENDENTE PARA IRRF
-           COMPUTE FS-TOTAL-DEP = FS-DEP * 189,59.
-      *    FIM - CALCULANDO VALOR POR DEPENDENTE PARA IRRF
-
-      *    INICIO - CALCULANDO IRRF
-           EVALUATE TRUE
-           WHEN ((FS-SALBR - FS-INSS) - FS-TOTAL-DEP > 1903,98) AND
-      -(((FS-SALBR - FS-INSS) - FS-TOTAL-DEP) <= 2826,65)
-               COMPUTE FS-IRRF = (((FS-SALBR - FS-INSS) - FS-TOTAL-DEP)
-      - * 0,075) - 142,80
-           WHEN (((FS-SALBR - FS-INSS) - FS-TOTAL-DEP) > 2826,65
-      -) AND (((FS-SALBR - FS-INSS) - (FS-DEP * 189,59)) <= 3751,05)
-               COMPUTE FS-IRRF = (((FS-SALBR - FS-INSS) - FS-TOTAL-DEP)
-      - * 0,150) - 354,80
-           WHEN (((FS-SALBR - FS-INSS) - FS-TOTAL-DEP) > 3751,05
-      -) AND (((FS-SALBR - FS-INSS) - FS-TOTAL-DEP) <= 4664,68)
-               COMPUTE FS-IRRF = (((FS-SALBR - FS-INSS) - FS-TOTAL-DEP)
-      - * 0,225) - 636,13
-           WHEN (((FS-SALBR - FS-INSS) - FS-TOTAL-DEP) > 4664,68)
-               COMPUTE FS-IRRF = (((FS-SALBR - FS-INSS) - FS-TOTAL-DEP)
-      - * 0,275) - 869,36
-           END-EVALUATE.
-      *    FIM - CALCULANDO IRRF
-
-      *    INICIO - CALCULANDO DO SALARIO FAMILIA
-           EVALUATE TRUE
-               WHEN FS-FILHOS > 0 AND FS-SALBA <= 806,80
-                   COMPUTE FS-TOTAL-SFM = 41,37 * FS-FILHOS
-               WHEN FS-SALBA > 806,81 AND FS-SALBA <= 1212,64 AND
-       FS-FILHOS > 0
-                   COMPUTE FS-TOTAL-SFM = 29,16 * FS-FILHOS
-           END-EVALUATE.
-      *    FIM - CALCULANDO DO SALARIO FAMILIA
+      *    INICIO - INSS/IRRF/SALARIO-FAMILIA, VIA TABELA DE FAIXAS
+           MOVE FS-REF-ANO TO WS-TAB-ANO-BUSCA.
+           MOVE FS-SALBA TO WS-ENC-SALBA.
+           MOVE FS-SALBR TO WS-ENC-SALBR.
+           MOVE FS-DEP TO WS-ENC-DEP.
+           MOVE FS-FILHOS TO WS-ENC-FILHOS.
+           PERFORM CALCULA-ENCARGOS THRU CALCULA-ENCARGOS-FIM.
+           MOVE WS-ENC-INSS TO FS-INSS.
+           MOVE WS-ENC-TOTAL-DEP TO FS-TOTAL-DEP.
+           MOVE WS-ENC-IRRF TO FS-IRRF.
+           MOVE WS-ENC-TOTAL-SFM TO FS-TOTAL-SFM.
+      *    FIM - INSS/IRRF/SALARIO-FAMILIA, VIA TABELA DE FAIXAS
       *    INICIO - CALCULANDO DESCONTO DAS FALTAS
            COMPUTE FS-TOTAL-FALTAS = (FS-SALBA / 30) * FS-FALTAS.
 
@@ -342,6 +1151,8 @@
 
            COMPUTE FS-SALIQ = FS-SALBR - FS-INSS - FS-IRRF - FS-VT
                - FS-TOTAL-FALTAS.
+       CALCULA-FOLHA-FIM.
+
        CALCULOS-FIM.
            DISPLAY SS-TELA-FOLHA.
            MOVE 'CONFIRMA O CADASTRO (S/N)?' TO WS-MSGERRO.
@@ -355,6 +1166,24 @@
                MOVE "CLIENTE JA EXISTE" TO WS-MSGERRO
                PERFORM MOSTRA-ERRO
                MOVE ZEROS TO FS-CHAVE
+               NOT INVALID KEY
+                   IF NOT MAT-ACHADA
+                       MOVE FS-MAT TO MAE-MAT
+                       MOVE FS-NOME TO MAE-NOME
+                       MOVE FS-FUNC TO MAE-FUNC
+                       MOVE FS-ADMISSAO TO MAE-ADMISSAO
+                       MOVE FS-DEP TO MAE-DEP
+                       MOVE FS-FILHOS TO MAE-FILHOS
+                       WRITE MAE-REGISTRO
+                           INVALID KEY
+                               CONTINUE
+                       END-WRITE
+                   END-IF
+                   MOVE ZEROS TO WS-LOG-SALBA-ANT WS-LOG-SALIQ-ANT
+                   MOVE FS-SALBA TO WS-LOG-SALBA-NOVO
+                   MOVE FS-SALIQ TO WS-LOG-SALIQ-NOVO
+                   MOVE "CADASTRO" TO WS-LOG-OPERACAO
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                END-WRITE
            WHEN E-NAO
                MOVE SPACES TO WS-ERRO
@@ -364,6 +1193,31 @@
            GO TO CADASTRO.
            CADASTRO-FIM.
 
+      *    GRAVA UMA LINHA NA TRILHA DE AUDITORIA (FOLHALOG1) PARA A
+      *    FS-CHAVE ATUAL. O CHAMADOR PREENCHE WS-LOG-OPERACAO E OS
+      *    VALORES ANTES/DEPOIS EM WS-LOG-SALBA-ANT/NOVO E
+      *    WS-LOG-SALIQ-ANT/NOVO ANTES DE CHAMAR ESTE PARAGRAFO. FICA
+      *    FORA DO ESPACO FISICO DE CADASTRO/MODIFICA/DELETA DE
+      *    PROPOSITO, PARA NAO SER EXECUTADO POR "QUEDA" ANTES DA HORA
+       GRAVA-LOG.
+           ACCEPT WS-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-HORA FROM TIME.
+           MOVE WS-LOG-DATA TO LOG-DET-DATA.
+           MOVE WS-LOG-HORA TO LOG-DET-HORA.
+           MOVE WS-OPERADOR TO LOG-DET-OPERADOR.
+           MOVE WS-LOG-OPERACAO TO LOG-DET-OPERACAO.
+           MOVE FS-REF-MES TO LOG-DET-MES.
+           MOVE FS-REF-ANO TO LOG-DET-ANO.
+           MOVE FS-MAT TO LOG-DET-MAT.
+           MOVE WS-LOG-SALBA-ANT TO LOG-DET-SALBA-ANT.
+           MOVE WS-LOG-SALBA-NOVO TO LOG-DET-SALBA-NOVO.
+           MOVE WS-LOG-SALIQ-ANT TO LOG-DET-SALIQ-ANT.
+           MOVE WS-LOG-SALIQ-NOVO TO LOG-DET-SALIQ-NOVO.
+           OPEN EXTEND FOLHALOG1.
+           WRITE LOG-LINHA FROM WS-LOG-DET.
+           CLOSE FOLHALOG1.
+       GRAVA-LOG-FIM.
+
        PESQUISA.
            MOVE 'FOLHA DE PAGAMENTO - PESQUISA' TO WS-MSG.
            IF COB-CRT-STATUS = COB-SCR-ESC
@@ -404,6 +1258,8 @@
                GO TO MODIFICA-FIM
            END-IF
            IF FS-OK
+               MOVE FS-SALBA TO WS-LOG-SALBA-ANT
+               MOVE FS-SALIQ TO WS-LOG-SALIQ-ANT
                ACCEPT SS-TELA-FOLHA
                PERFORM CALCULOS
                DISPLAY SS-TELA-FOLHA
@@ -417,7 +1273,23 @@
                                MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
                                PERFORM MOSTRA-ERRO
                            NOT INVALID KEY
-                               CONTINUE
+                               MOVE FS-SALBA TO WS-LOG-SALBA-NOVO
+                               MOVE FS-SALIQ TO WS-LOG-SALIQ-NOVO
+                               MOVE "MODIFICA" TO WS-LOG-OPERACAO
+                               PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+      *                        REFLETE NOME/FUNCAO/ADMISSAO/DEPENDENTES
+      *                        NO MASTER, SENAO O MES QUE VEM VOLTA A
+      *                        PUXAR O VALOR ANTIGO (SS-TELA-FOLHA-MES)
+                               MOVE FS-MAT TO MAE-MAT
+                               MOVE FS-NOME TO MAE-NOME
+                               MOVE FS-FUNC TO MAE-FUNC
+                               MOVE FS-ADMISSAO TO MAE-ADMISSAO
+                               MOVE FS-DEP TO MAE-DEP
+                               MOVE FS-FILHOS TO MAE-FILHOS
+                               REWRITE MAE-REGISTRO
+                                   INVALID KEY
+                                       CONTINUE
+                               END-REWRITE
                            END-REWRITE
                        WHEN E-NAO
                            GO TO MODIFICA
@@ -462,13 +1334,610 @@
            IF NOT E-SIM
                GO DELETA
            END-IF
+           MOVE FS-SALBA TO WS-LOG-SALBA-ANT
+           MOVE FS-SALIQ TO WS-LOG-SALIQ-ANT
            DELETE FOLHA1
                INVALID KEY
                    MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
                    PERFORM MOSTRA-ERRO
+               NOT INVALID KEY
+                   MOVE ZEROS TO WS-LOG-SALBA-NOVO WS-LOG-SALIQ-NOVO
+                   MOVE "DELETA" TO WS-LOG-OPERACAO
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
            END-DELETE.
        DELETA-FIM.
 
+      *-----------------------------------------------------------------
+      *    RELATORIO MENSAL - VARREDURA SEQUENCIAL DE FOLHA1 PARA UM
+      *    UNICO FS-REF-MES/FS-REF-ANO, COM TOTAIS GERAIS
+      *-----------------------------------------------------------------
+       RELATORIO.
+           MOVE 'FOLHA DE PAGAMENTO - RELATORIO' TO WS-MSG.
+           MOVE ZEROS TO WS-REL-MES WS-REL-ANO.
+           DISPLAY SS-TELA-MESANO.
+           ACCEPT SS-TELA-MESANO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO TO RELATORIO-FIM
+           END-IF.
+           MOVE WS-REL-MES TO FS-REF-MES.
+           MOVE WS-REL-ANO TO FS-REF-ANO.
+           MOVE ZEROS TO FS-MAT.
+           MOVE ZEROS TO WS-REL-QTDE.
+           MOVE ZEROS TO WS-REL-TOT-SALBR WS-REL-TOT-INSS
+               WS-REL-TOT-IRRF WS-REL-TOT-SALIQ.
+           OPEN OUTPUT REL1.
+           WRITE REL-LINHA FROM WS-REL-CAB.
+           MOVE 'N' TO WS-FIM-ARQ.
+           START FOLHA1 KEY IS NOT LESS THAN FS-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WS-FIM-ARQ
+           END-START.
+           PERFORM RELATORIO-LINHA THRU RELATORIO-LINHA-FIM
+               UNTIL FIM-ARQ.
+           MOVE WS-REL-TOT-SALBR TO REL-ROD-SALBR.
+           MOVE WS-REL-TOT-INSS TO REL-ROD-INSS.
+           MOVE WS-REL-TOT-IRRF TO REL-ROD-IRRF.
+           MOVE WS-REL-TOT-SALIQ TO REL-ROD-SALIQ.
+           WRITE REL-LINHA FROM WS-REL-ROD.
+           CLOSE REL1.
+           MOVE "RELATORIO GERADO" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+           GO TO RELATORIO.
+       RELATORIO-FIM.
+
+       RELATORIO-LINHA.
+           READ FOLHA1 NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQ
+           END-READ.
+           IF NOT FIM-ARQ
+               IF FS-REF-MES NOT = WS-REL-MES OR
+                   FS-REF-ANO NOT = WS-REL-ANO
+                   MOVE 'S' TO WS-FIM-ARQ
+               ELSE
+                   MOVE FS-MAT TO REL-DET-MAT
+                   MOVE FS-NOME TO REL-DET-NOME
+                   MOVE FS-SALBR TO REL-DET-SALBR
+                   MOVE FS-INSS TO REL-DET-INSS
+                   MOVE FS-IRRF TO REL-DET-IRRF
+                   MOVE FS-SALIQ TO REL-DET-SALIQ
+                   WRITE REL-LINHA FROM WS-REL-DET
+                   ADD FS-SALBR TO WS-REL-TOT-SALBR
+                   ADD FS-INSS TO WS-REL-TOT-INSS
+                   ADD FS-IRRF TO WS-REL-TOT-IRRF
+                   ADD FS-SALIQ TO WS-REL-TOT-SALIQ
+                   ADD 1 TO WS-REL-QTDE
+               END-IF
+           END-IF.
+       RELATORIO-LINHA-FIM.
+
+      *-----------------------------------------------------------------
+      *    IMPRESSAO DE HOLERITE INDIVIDUAL - MESMA BUSCA POR FS-CHAVE
+      *    JA USADA EM LE-CLIENTE, GRAVANDO O LAYOUT DE SS-TELA-FOLHA
+      *    EM ARQUIVO SEQUENCIAL
+      *-----------------------------------------------------------------
+       HOLERITE.
+           MOVE 'FOLHA DE PAGAMENTO - HOLERITE' TO WS-MSG.
+           MOVE ZEROS TO FS-CHAVE.
+           MOVE ZEROS TO FS-DADOS-NUMERICOS.
+           MOVE SPACES TO FS-DADOS-ALFABETICOS.
+           MOVE SPACES TO WS-ERRO.
+           PERFORM LE-CLIENTE THRU LE-CLIENTE-FIM.
+           IF FS-CANCELA
+               GO TO HOLERITE-FIM
+           END-IF
+           IF NOT FS-OK
+               GO TO HOLERITE
+           END-IF.
+           OPEN EXTEND HOLER1.
+           MOVE FS-REF-MES TO HOL-CAB-MES.
+           MOVE FS-REF-ANO TO HOL-CAB-ANO.
+           WRITE HOLER-LINHA FROM WS-HOL-CAB1.
+           MOVE FS-MAT TO HOL-CAB-MAT.
+           MOVE FS-NOME TO HOL-CAB-NOME.
+           MOVE FS-FUNC TO HOL-CAB-FUNC.
+           WRITE HOLER-LINHA FROM WS-HOL-CAB2.
+           MOVE 'SALARIO BASE' TO HOL-LIN-DESCR.
+           MOVE FS-SALBA TO HOL-LIN-PROV.
+           MOVE ZEROS TO HOL-LIN-DESC.
+           WRITE HOLER-LINHA FROM WS-HOL-LIN.
+           MOVE 'HORAS EXTRAS' TO HOL-LIN-DESCR.
+           MOVE FS-TOTAL-HE TO HOL-LIN-PROV.
+           MOVE ZEROS TO HOL-LIN-DESC.
+           WRITE HOLER-LINHA FROM WS-HOL-LIN.
+           MOVE 'DSR' TO HOL-LIN-DESCR.
+           MOVE FS-DSR TO HOL-LIN-PROV.
+           MOVE ZEROS TO HOL-LIN-DESC.
+           WRITE HOLER-LINHA FROM WS-HOL-LIN.
+           MOVE 'VALE-TRANSPORTE' TO HOL-LIN-DESCR.
+           MOVE ZEROS TO HOL-LIN-PROV.
+           MOVE FS-VT TO HOL-LIN-DESC.
+           WRITE HOLER-LINHA FROM WS-HOL-LIN.
+           MOVE 'FALTAS' TO HOL-LIN-DESCR.
+           MOVE ZEROS TO HOL-LIN-PROV.
+           MOVE FS-TOTAL-FALTAS TO HOL-LIN-DESC.
+           WRITE HOLER-LINHA FROM WS-HOL-LIN.
+           MOVE 'INSS' TO HOL-LIN-DESCR.
+           MOVE ZEROS TO HOL-LIN-PROV.
+           MOVE FS-INSS TO HOL-LIN-DESC.
+           WRITE HOLER-LINHA FROM WS-HOL-LIN.
+           MOVE 'IRRF' TO HOL-LIN-DESCR.
+           MOVE ZEROS TO HOL-LIN-PROV.
+           MOVE FS-IRRF TO HOL-LIN-DESC.
+           WRITE HOLER-LINHA FROM WS-HOL-LIN.
+           MOVE FS-SALBR TO HOL-ROD-SALBR.
+           MOVE FS-SALIQ TO HOL-ROD-SALIQ.
+           WRITE HOLER-LINHA FROM WS-HOL-ROD.
+           MOVE SPACES TO HOLER-LINHA.
+           WRITE HOLER-LINHA.
+           CLOSE HOLER1.
+           DISPLAY SS-TELA-FOLHA.
+           MOVE "HOLERITE IMPRESSO" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+           GO TO HOLERITE.
+       HOLERITE-FIM.
+
+      *-----------------------------------------------------------------
+      *    CARGA EM LOTE - LE CARGA1 (LAYOUT DE FS-COLABORADOR) E
+      *    PASSA CADA REGISTRO POR VALIDA-CAMPOS/CALCULOS, GRAVANDO EM
+      *    FOLHA1. REJEITOS (CAMPOS INVALIDOS OU MATRICULA DUPLICADA)
+      *    VAO PARA REJ1 EM VEZ DE PARAR NA TELA
+      *-----------------------------------------------------------------
+       CARGA-LOTE.
+           MOVE 'FOLHA DE PAGAMENTO - CARGA EM LOTE' TO WS-MSG.
+           MOVE ZEROS TO WS-CL-QTDE-OK WS-CL-QTDE-REJ.
+           MOVE 'N' TO WS-FIM-ARQ.
+           OPEN INPUT CARGA1.
+           OPEN OUTPUT REJ1.
+           PERFORM CARGA-LOTE-LINHA THRU CARGA-LOTE-LINHA-FIM
+               UNTIL FIM-ARQ.
+           CLOSE CARGA1.
+           CLOSE REJ1.
+           MOVE "CARGA CONCLUIDA - VER REJEITOS" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+       CARGA-LOTE-FIM.
+
+       CARGA-LOTE-LINHA.
+           READ CARGA1
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQ
+           END-READ.
+           IF NOT FIM-ARQ
+               MOVE CI-REGISTRO TO FS-COLABORADOR
+      *        INICIO - PROCURANDO A MATRICULA NO MASTER DE
+      *        FUNCIONARIOS, MESMA CONFERENCIA QUE O CADASTRO FAZ
+               MOVE FS-MAT TO MAE-MAT
+               READ FUNCIONARIOS
+                   INVALID KEY
+                       MOVE 'N' TO WS-MAT-ACHADA
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-MAT-ACHADA
+               END-READ
+      *        FIM - PROCURANDO A MATRICULA NO MASTER DE FUNCIONARIOS
+      *        INICIO - CONVERTENDO DE MINUSCULO PARA MAIUSCULO, ANTES
+      *        DE VALIDAR, MESMA ORDEM QUE A TELA INTERATIVA JA USA
+               INSPECT FS-NOME CONVERTING WS-MINUSCULAS TO
+                   WS-MAIUSCULAS
+               INSPECT FS-FUNC CONVERTING WS-MINUSCULAS TO
+                   WS-MAIUSCULAS
+               INSPECT FS-OP-VT CONVERTING WS-MINUSCULAS TO
+                   WS-MAIUSCULAS
+      *        FIM - CONVERTENDO DE MINUSCULO PARA MAIUSCULO
+               PERFORM VALIDA-CAMPOS THRU VALIDA-CAMPOS-FIM
+               IF CAMPOS-INVALIDOS
+                   MOVE CI-MAT TO REJ-DET-MAT
+                   MOVE CI-REF-MES TO REJ-DET-MES
+                   MOVE CI-REF-ANO TO REJ-DET-ANO
+                   MOVE "CAMPO(S) INVALIDOS" TO REJ-DET-MOTIVO
+                   WRITE REJ-LINHA FROM WS-REJ-DET
+                   ADD 1 TO WS-CL-QTDE-REJ
+               ELSE
+      *            CALCULA-FOLHA EM VEZ DE CALCULOS: OS CAMPOS JA FORAM
+      *            VALIDADOS ACIMA, E UM GO TO CADASTRO-LOOP SAINDO DE
+      *            DENTRO DESTE PERFORM EM LOTE IRIA PARAR NUM ACCEPT
+      *            SEM NINGUEM NA TELA PARA RESPONDER
+                   PERFORM CALCULA-FOLHA THRU CALCULA-FOLHA-FIM
+                   WRITE FS-COLABORADOR
+                       INVALID KEY
+                           MOVE FS-MAT TO REJ-DET-MAT
+                           MOVE FS-REF-MES TO REJ-DET-MES
+                           MOVE FS-REF-ANO TO REJ-DET-ANO
+                           MOVE "REGISTRO DUPLICADO" TO REJ-DET-MOTIVO
+                           WRITE REJ-LINHA FROM WS-REJ-DET
+                           ADD 1 TO WS-CL-QTDE-REJ
+                       NOT INVALID KEY
+                           IF NOT MAT-ACHADA
+                               MOVE FS-MAT TO MAE-MAT
+                               MOVE FS-NOME TO MAE-NOME
+                               MOVE FS-FUNC TO MAE-FUNC
+                               MOVE FS-ADMISSAO TO MAE-ADMISSAO
+                               MOVE FS-DEP TO MAE-DEP
+                               MOVE FS-FILHOS TO MAE-FILHOS
+                               WRITE MAE-REGISTRO
+                                   INVALID KEY
+                                       CONTINUE
+                               END-WRITE
+                           END-IF
+                           ADD 1 TO WS-CL-QTDE-OK
+                   END-WRITE
+               END-IF
+           END-IF.
+       CARGA-LOTE-LINHA-FIM.
+
+      *-----------------------------------------------------------------
+      *    DECIMO TERCEIRO - LE AS 12 FOLHAS DO ANO POR MATRICULA (READ
+      *    ALEATORIO POR FS-CHAVE, JA QUE A CHAVE DE FOLHA1 E PELO MES),
+      *    TIRA A MEDIA DE FS-SALBA E CALCULA AS DUAS PARCELAS USANDO A
+      *    MESMA FAIXA DE INSS/IRRF DE CALCULA-ENCARGOS
+      *-----------------------------------------------------------------
+       DECIMO.
+           MOVE 'FOLHA DE PAGAMENTO - DECIMO TERCEIRO' TO WS-MSG.
+           MOVE ZEROS TO WS-DEC-MAT WS-DEC-ANO.
+           DISPLAY SS-TELA-MATANO.
+           ACCEPT SS-TELA-MATANO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO TO DECIMO-FIM
+           END-IF.
+           MOVE WS-DEC-MAT TO MAE-MAT.
+           READ FUNCIONARIOS
+               INVALID KEY
+                   MOVE "MATRICULA NAO ENCONTRADA" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+                   GO TO DECIMO
+           END-READ.
+           MOVE ZEROS TO WS-DEC-MESES-TRAB.
+           MOVE ZEROS TO WS-DEC-SOMA-SALBA.
+           MOVE 1 TO WS-DEC-MES-ATUAL.
+           PERFORM DECIMO-MES THRU DECIMO-MES-FIM
+               UNTIL WS-DEC-MES-ATUAL > 12.
+           IF WS-DEC-MESES-TRAB = 0
+               MOVE "NENHUMA FOLHA ENCONTRADA NO ANO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO TO DECIMO
+           END-IF.
+           COMPUTE WS-DEC-SALBA-MEDIO ROUNDED =
+               WS-DEC-SOMA-SALBA / WS-DEC-MESES-TRAB.
+           COMPUTE WS-DEC-BRUTO ROUNDED =
+               (WS-DEC-SALBA-MEDIO * WS-DEC-MESES-TRAB) / 12.
+           COMPUTE WS-DEC-PRIMEIRA ROUNDED = WS-DEC-BRUTO / 2.
+           COMPUTE WS-DEC-SEGUNDA-BRUTA =
+               WS-DEC-BRUTO - WS-DEC-PRIMEIRA.
+      *    INICIO - INSS/IRRF DA SEGUNDA PARCELA, SOBRE O BRUTO TOTAL
+           MOVE WS-DEC-ANO TO WS-TAB-ANO-BUSCA.
+           MOVE WS-DEC-BRUTO TO WS-ENC-SALBA.
+           MOVE WS-DEC-BRUTO TO WS-ENC-SALBR.
+           MOVE MAE-DEP TO WS-ENC-DEP.
+           MOVE ZEROS TO WS-ENC-FILHOS.
+           PERFORM CALCULA-ENCARGOS THRU CALCULA-ENCARGOS-FIM.
+           COMPUTE WS-DEC-SEGUNDA-LIQ =
+               WS-DEC-SEGUNDA-BRUTA - WS-ENC-INSS - WS-ENC-IRRF.
+      *    FIM - INSS/IRRF DA SEGUNDA PARCELA, SOBRE O BRUTO TOTAL
+           OPEN OUTPUT DECIMO1.
+           MOVE WS-DEC-ANO TO DEC-CAB-ANO.
+           WRITE DECIMO-LINHA FROM WS-DEC-CAB.
+           MOVE WS-DEC-MAT TO DEC-CAB-MAT.
+           MOVE MAE-NOME TO DEC-CAB-NOME.
+           MOVE WS-DEC-MESES-TRAB TO DEC-CAB-MESES.
+           WRITE DECIMO-LINHA FROM WS-DEC-CAB2.
+           MOVE WS-DEC-SALBA-MEDIO TO DEC-DET-MEDIO.
+           MOVE WS-DEC-BRUTO TO DEC-DET-BRUTO.
+           WRITE DECIMO-LINHA FROM WS-DEC-DET.
+           MOVE WS-DEC-PRIMEIRA TO DEC-ROD-PRIMEIRA.
+           MOVE WS-ENC-INSS TO DEC-ROD-INSS.
+           MOVE WS-ENC-IRRF TO DEC-ROD-IRRF.
+           MOVE WS-DEC-SEGUNDA-LIQ TO DEC-ROD-SEGUNDA.
+           WRITE DECIMO-LINHA FROM WS-DEC-ROD.
+           CLOSE DECIMO1.
+           MOVE "DECIMO TERCEIRO CALCULADO" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+           GO TO DECIMO.
+       DECIMO-FIM.
+
+      *    LE A FOLHA DO MES WS-DEC-MES-ATUAL/WS-DEC-ANO PARA A
+      *    MATRICULA EM WS-DEC-MAT, IGNORANDO O MES DE ADMISSAO QUANDO
+      *    O EMPREGADO TRABALHOU 15 DIAS OU MENOS NELE (REGRA DA CLT)
+       DECIMO-MES.
+           MOVE WS-DEC-MES-ATUAL TO FS-REF-MES.
+           MOVE WS-DEC-ANO TO FS-REF-ANO.
+           MOVE WS-DEC-MAT TO FS-MAT.
+           READ FOLHA1
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF WS-DEC-MES-ATUAL = MAE-ADM-MES AND
+                       WS-DEC-ANO = MAE-ADM-ANO AND MAE-ADM-DIA > 15
+                       CONTINUE
+                   ELSE
+                       ADD FS-SALBA TO WS-DEC-SOMA-SALBA
+                       ADD 1 TO WS-DEC-MESES-TRAB
+                   END-IF
+           END-READ.
+           ADD 1 TO WS-DEC-MES-ATUAL.
+       DECIMO-MES-FIM.
+
+      *-----------------------------------------------------------------
+      *    FERIAS - CALCULA FERIAS + TERCO CONSTITUCIONAL A PARTIR DO
+      *    FS-SALBA DIGITADO, INSS/IRRF PELA MESMA FAIXA DE CALCULA-
+      *    ENCARGOS, E MARCA FER-VENCIDA QUANDO O PERIODO COMECA 24
+      *    MESES OU MAIS DEPOIS DO PERIODO DE FERIAS ANTERIOR DA MESMA
+      *    MATRICULA (OU DO ANIVERSARIO DE ADMISSAO, NO PRIMEIRO
+      *    PERIODO) - PRAZO CONCESSIVO DA CLT PARA GOZO DAS FERIAS
+      *-----------------------------------------------------------------
+       FERIAS.
+           MOVE 'FOLHA DE PAGAMENTO - FERIAS' TO WS-MSG.
+           MOVE ZEROS TO FER-REGISTRO.
+           MOVE ZEROS TO FS-SALBA.
+           MOVE SPACES TO WS-ERRO.
+           DISPLAY SS-TELA-FERIAS-MAT.
+           ACCEPT SS-TELA-FERIAS-MAT.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO TO FERIAS-FIM
+           END-IF.
+           MOVE FER-MAT TO MAE-MAT.
+           READ FUNCIONARIOS
+               INVALID KEY
+                   MOVE "MATRICULA NAO ENCONTRADA" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+                   GO TO FERIAS
+           END-READ.
+       FERIAS-LOOP.
+           DISPLAY SS-TELA-FERIAS.
+           ACCEPT SS-TELA-FERIAS.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO TO FERIAS-FIM
+           END-IF.
+           IF (FER-DIAS-GOZADOS + FER-DIAS-VENDIDOS > 30)
+               OR (FER-DIAS-VENDIDOS > 10)
+               MOVE "DIAS DE FERIAS INVALIDOS" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO TO FERIAS-LOOP
+           END-IF.
+      *    INICIO - PERIODO TEM QUE TERMINAR DEPOIS DE COMECAR, E NAO
+      *    PODE SER ANTES DA ADMISSAO
+           COMPUTE WS-FER-INI-COMP = (FER-INI-ANO * 10000)
+               + (FER-INI-MES * 100) + FER-INI-DIA.
+           COMPUTE WS-FER-FIM-COMP = (FER-FIM-ANO * 10000)
+               + (FER-FIM-MES * 100) + FER-FIM-DIA.
+           COMPUTE WS-FER-ADM-COMP = (MAE-ADM-ANO * 10000)
+               + (MAE-ADM-MES * 100) + MAE-ADM-DIA.
+           IF WS-FER-FIM-COMP < WS-FER-INI-COMP
+               MOVE "FIM ANTES DO INICIO DO PERIODO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO TO FERIAS-LOOP
+           END-IF.
+           IF WS-FER-INI-COMP < WS-FER-ADM-COMP
+               MOVE "PERIODO ANTERIOR A ADMISSAO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO TO FERIAS-LOOP
+           END-IF.
+      *    FIM - PERIODO TEM QUE TERMINAR DEPOIS DE COMECAR
+      *    INICIO - PUXA O SALARIO DO MES DO INICIO DAS FERIAS DA
+      *    FOLHA JA CALCULADA, EM VEZ DE CONFIAR NO QUE FOI DIGITADO
+           MOVE FER-MAT TO FS-MAT.
+           MOVE FER-INI-MES TO FS-REF-MES.
+           MOVE FER-INI-ANO TO FS-REF-ANO.
+           READ FOLHA1
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+      *    FIM - PUXA O SALARIO DO MES DO INICIO DAS FERIAS
+
+      *    INICIO - FERIAS VENCIDAS, 24 MESES OU MAIS SEM GOZAR O
+      *    PERIODO (PRAZO CONCESSIVO DA CLT). A BASE E O PERIODO DE
+      *    FERIAS ANTERIOR DA MESMA MATRICULA, QUANDO HOUVER; SO CAI NO
+      *    ANIVERSARIO DE ADMISSAO NO PRIMEIRO PERIODO DE CADA UM
+           MOVE FER-INI-ANO TO WS-FER-SALVO-INI-ANO.
+           MOVE FER-INI-MES TO WS-FER-SALVO-INI-MES.
+           MOVE FER-INI-DIA TO WS-FER-SALVO-INI-DIA.
+           MOVE FER-FIM-ANO TO WS-FER-SALVO-FIM-ANO.
+           MOVE FER-FIM-MES TO WS-FER-SALVO-FIM-MES.
+           MOVE FER-FIM-DIA TO WS-FER-SALVO-FIM-DIA.
+           MOVE FER-DIAS-GOZADOS TO WS-FER-SALVO-GOZADOS.
+           MOVE FER-DIAS-VENDIDOS TO WS-FER-SALVO-VENDIDOS.
+           MOVE 'N' TO WS-FER-ACHOU-ANT.
+           START FERIAS1 KEY IS LESS THAN FER-CHAVE
+               INVALID KEY
+                   MOVE 'N' TO WS-FER-ACHOU-ANT
+               NOT INVALID KEY
+                   READ FERIAS1 NEXT RECORD
+                       AT END
+                           MOVE 'N' TO WS-FER-ACHOU-ANT
+                       NOT AT END
+                           IF FER-MAT = MAE-MAT
+                               MOVE 'S' TO WS-FER-ACHOU-ANT
+                               MOVE FER-INI-ANO TO WS-FER-BASE-ANO
+                               MOVE FER-INI-MES TO WS-FER-BASE-MES
+                               MOVE FER-INI-DIA TO WS-FER-BASE-DIA
+                           ELSE
+                               MOVE 'N' TO WS-FER-ACHOU-ANT
+                           END-IF
+                   END-READ
+           END-START.
+      *    RESTAURANDO FER-REGISTRO, QUE A LEITURA ACIMA SOBRESCREVEU
+           MOVE MAE-MAT TO FER-MAT.
+           MOVE WS-FER-SALVO-INI-ANO TO FER-INI-ANO.
+           MOVE WS-FER-SALVO-INI-MES TO FER-INI-MES.
+           MOVE WS-FER-SALVO-INI-DIA TO FER-INI-DIA.
+           MOVE WS-FER-SALVO-FIM-ANO TO FER-FIM-ANO.
+           MOVE WS-FER-SALVO-FIM-MES TO FER-FIM-MES.
+           MOVE WS-FER-SALVO-FIM-DIA TO FER-FIM-DIA.
+           MOVE WS-FER-SALVO-GOZADOS TO FER-DIAS-GOZADOS.
+           MOVE WS-FER-SALVO-VENDIDOS TO FER-DIAS-VENDIDOS.
+           IF NOT FER-ACHOU-ANTERIOR
+               MOVE MAE-ADM-ANO TO WS-FER-BASE-ANO
+               MOVE MAE-ADM-MES TO WS-FER-BASE-MES
+               MOVE MAE-ADM-DIA TO WS-FER-BASE-DIA
+           END-IF.
+           COMPUTE WS-FER-MESES-ADM =
+               ((FER-INI-ANO - WS-FER-BASE-ANO) * 12)
+               + (FER-INI-MES - WS-FER-BASE-MES).
+           IF FER-INI-DIA < WS-FER-BASE-DIA
+               SUBTRACT 1 FROM WS-FER-MESES-ADM
+           END-IF.
+           IF WS-FER-MESES-ADM >= 24
+               MOVE 'S' TO FER-VENCIDA
+           ELSE
+               MOVE 'N' TO FER-VENCIDA
+           END-IF.
+      *    FIM - FERIAS VENCIDAS
+
+      *    INICIO - FERIAS BRUTAS E TERCO CONSTITUCIONAL - CALCULADO
+      *    POR ULTIMO, DEPOIS DO START/READ ACIMA, PARA NAO SER
+      *    SOBRESCRITO PELA LEITURA DO PERIODO ANTERIOR. O ABONO DOS
+      *    DIAS VENDIDOS ENTRA NA MESMA CONTA, NA MESMA DIARIA, PORQUE
+      *    TAMBEM TEM DIREITO AO TERCO CONSTITUCIONAL
+           COMPUTE FER-BRUTO ROUNDED =
+               (FS-SALBA / 30) * (FER-DIAS-GOZADOS + FER-DIAS-VENDIDOS).
+           COMPUTE FER-TERCO ROUNDED = FER-BRUTO / 3.
+      *    FIM - FERIAS BRUTAS E TERCO CONSTITUCIONAL
+
+      *    INICIO - INSS/IRRF SOBRE FERIAS + TERCO, FAIXA DO ANO DE
+      *    INICIO DO PERIODO
+           MOVE FER-INI-ANO TO WS-TAB-ANO-BUSCA.
+           COMPUTE WS-ENC-SALBA = FER-BRUTO + FER-TERCO.
+           MOVE WS-ENC-SALBA TO WS-ENC-SALBR.
+           MOVE MAE-DEP TO WS-ENC-DEP.
+           MOVE ZEROS TO WS-ENC-FILHOS.
+           PERFORM CALCULA-ENCARGOS THRU CALCULA-ENCARGOS-FIM.
+           MOVE WS-ENC-INSS TO FER-INSS.
+           MOVE WS-ENC-IRRF TO FER-IRRF.
+           COMPUTE FER-LIQUIDO =
+               (FER-BRUTO + FER-TERCO) - FER-INSS - FER-IRRF.
+      *    FIM - INSS/IRRF SOBRE FERIAS + TERCO
+
+           MOVE FS-SALBA TO FER-SALBA.
+           DISPLAY SS-TELA-FERIAS.
+           MOVE 'CONFIRMA O LANCAMENTO (S/N)?' TO WS-MSGERRO.
+           PERFORM UNTIL E-SIM OR E-NAO
+           PERFORM MOSTRA-ERRO
+           EVALUATE TRUE
+           WHEN E-SIM
+               WRITE FER-REGISTRO
+               INVALID KEY
+                   MOVE "PERIODO JA CADASTRADO" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+               NOT INVALID KEY
+                   CONTINUE
+               END-WRITE
+           WHEN E-NAO
+               MOVE SPACES TO WS-ERRO
+               GO TO FERIAS-LOOP
+           END-EVALUATE
+           END-PERFORM.
+           GO TO FERIAS.
+       FERIAS-FIM.
+
+      *-----------------------------------------------------------------
+      *    RECONCILIACAO DE FGTS - LE GUIA1 (LAYOUT DA GUIA DE
+      *    RECOLHIMENTO DO BANCO) E COMPARA CADA VALOR RECOLHIDO COM
+      *    O FS-FGTS JA CALCULADO EM FOLHA1 PARA A MESMA MATRICULA E
+      *    COMPETENCIA, GRAVANDO A SITUACAO DE CADA UM EM FGTS1
+      *-----------------------------------------------------------------
+       RECONCILIA.
+           MOVE 'FOLHA DE PAGAMENTO - FGTS' TO WS-MSG.
+           MOVE ZEROS TO WS-FGTS-QTDE-OK WS-FGTS-QTDE-DIV.
+           MOVE 'N' TO WS-FIM-ARQ.
+           OPEN INPUT GUIA1.
+           OPEN OUTPUT FGTS1.
+           WRITE FGTS-LINHA FROM WS-FGTS-CAB.
+           PERFORM RECONCILIA-LINHA THRU RECONCILIA-LINHA-FIM
+               UNTIL FIM-ARQ.
+           MOVE WS-FGTS-QTDE-OK TO FGTS-ROD-OK.
+           MOVE WS-FGTS-QTDE-DIV TO FGTS-ROD-DIV.
+           WRITE FGTS-LINHA FROM WS-FGTS-ROD.
+           CLOSE GUIA1.
+           CLOSE FGTS1.
+           MOVE "RECONCILIACAO DE FGTS CONCLUIDA" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+       RECONCILIA-FIM.
+
+       RECONCILIA-LINHA.
+           READ GUIA1
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQ
+           END-READ.
+           IF NOT FIM-ARQ
+               MOVE GUIA-MAT TO FGTS-DET-MAT FS-MAT
+               MOVE GUIA-REF-MES TO FGTS-DET-MES FS-REF-MES
+               MOVE GUIA-REF-ANO TO FGTS-DET-ANO FS-REF-ANO
+               MOVE GUIA-VALOR TO FGTS-DET-GUIA
+               READ FOLHA1
+                   INVALID KEY
+                       MOVE ZEROS TO FGTS-DET-CALC
+                       MOVE "FOLHA NAO ENCONTRADA" TO FGTS-DET-SIT
+                       ADD 1 TO WS-FGTS-QTDE-DIV
+                   NOT INVALID KEY
+                       MOVE FS-FGTS TO FGTS-DET-CALC
+                       IF FS-FGTS = GUIA-VALOR
+                           MOVE "CONFERE" TO FGTS-DET-SIT
+                           ADD 1 TO WS-FGTS-QTDE-OK
+                       ELSE
+                           MOVE "DIVERGENTE" TO FGTS-DET-SIT
+                           ADD 1 TO WS-FGTS-QTDE-DIV
+                       END-IF
+               END-READ
+               WRITE FGTS-LINHA FROM WS-FGTS-DET
+           END-IF.
+       RECONCILIA-LINHA-FIM.
+
+      *-----------------------------------------------------------------
+      *    REMESSA BANCARIA - MESMA VARREDURA SEQUENCIAL DE FOLHA1 JA
+      *    USADA PELO RELATORIO MENSAL, GERANDO UM ARQUIVO ESTILO CNAB
+      *    (CABECALHO/DETALHE/TRAILER) COM FS-SALIQ COMO VALOR A PAGAR
+      *-----------------------------------------------------------------
+       REMESSA.
+           MOVE 'FOLHA DE PAGAMENTO - REMESSA BANCARIA' TO WS-MSG.
+           MOVE ZEROS TO WS-REL-MES WS-REL-ANO.
+           DISPLAY SS-TELA-MESANO.
+           ACCEPT SS-TELA-MESANO.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO TO REMESSA-FIM
+           END-IF.
+           MOVE WS-REL-MES TO FS-REF-MES.
+           MOVE WS-REL-ANO TO FS-REF-ANO.
+           MOVE ZEROS TO FS-MAT.
+           MOVE ZEROS TO WS-REM-QTDE.
+           MOVE ZEROS TO WS-REM-TOTAL.
+           OPEN OUTPUT REMESSA1.
+           MOVE WS-REL-MES TO REM-CAB-MES.
+           MOVE WS-REL-ANO TO REM-CAB-ANO.
+           WRITE REM-LINHA FROM WS-REM-CAB.
+           MOVE 'N' TO WS-FIM-ARQ.
+           START FOLHA1 KEY IS NOT LESS THAN FS-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WS-FIM-ARQ
+           END-START.
+           PERFORM REMESSA-LINHA THRU REMESSA-LINHA-FIM
+               UNTIL FIM-ARQ.
+           MOVE WS-REM-QTDE TO REM-ROD-QTDE.
+           COMPUTE REM-ROD-VALOR = WS-REM-TOTAL * 100.
+           WRITE REM-LINHA FROM WS-REM-ROD.
+           CLOSE REMESSA1.
+           MOVE "REMESSA BANCARIA GERADA" TO WS-MSGERRO.
+           PERFORM MOSTRA-ERRO.
+           GO TO REMESSA.
+       REMESSA-FIM.
+
+       REMESSA-LINHA.
+           READ FOLHA1 NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-FIM-ARQ
+           END-READ.
+           IF NOT FIM-ARQ
+               IF FS-REF-MES NOT = WS-REL-MES OR
+                   FS-REF-ANO NOT = WS-REL-ANO
+                   MOVE 'S' TO WS-FIM-ARQ
+               ELSE
+                   MOVE FS-MAT TO REM-DET-MAT
+                   MOVE FS-NOME TO REM-DET-NOME
+                   COMPUTE REM-DET-VALOR = FS-SALIQ * 100
+                   WRITE REM-LINHA FROM WS-REM-DET
+                   ADD FS-SALIQ TO WS-REM-TOTAL
+                   ADD 1 TO WS-REM-QTDE
+               END-IF
+           END-IF.
+       REMESSA-LINHA-FIM.
+
        LE-CLIENTE.
            DISPLAY SS-TELA-FOLHA.
            ACCEPT SS-CHAVE.
@@ -490,6 +1959,24 @@
                CLOSE FOLHA1
                OPEN I-O FOLHA1
            END-IF.
+           OPEN I-O FUNCIONARIOS
+           IF MAE-NAO-EXISTE THEN
+               OPEN OUTPUT FUNCIONARIOS
+               CLOSE FUNCIONARIOS
+               OPEN I-O FUNCIONARIOS
+           END-IF.
+           OPEN I-O TABELA
+           IF TAB-NAO-EXISTE THEN
+               OPEN OUTPUT TABELA
+               CLOSE TABELA
+               OPEN I-O TABELA
+           END-IF.
+           OPEN I-O FERIAS1
+           IF FER-NAO-EXISTE THEN
+               OPEN OUTPUT FERIAS1
+               CLOSE FERIAS1
+               OPEN I-O FERIAS1
+           END-IF.
 
 
            MOSTRA-ERRO.
